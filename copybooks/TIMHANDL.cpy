@@ -0,0 +1,27 @@
+      *>---------------------------------------------------------------*
+      *> TIMHANDL  -  Concurrent AFP session handle pool               *
+      *>                                                                *
+      *> Replaces the single API-HANDLE working-storage item with a    *
+      *> small table so several AFP sessions can be open at once, each *
+      *> keyed by its job id.  TIM-HANDLE-IDX is the index used by     *
+      *> PERFORM ... VARYING when scanning the pool for a job id or    *
+      *> for a free slot.                                              *
+      *>---------------------------------------------------------------*
+       78  TIM-HANDLE-POOL-SIZE           value 10.
+
+       01  TIM-HANDLE-POOL.
+           05  TIM-HANDLE-ENTRY OCCURS 10 TIMES
+                                 INDEXED BY TIM-HANDLE-IDX.
+               10  TIM-HANDLE-JOBID       pic x(8)      value spaces.
+               10  TIM-HANDLE-VALUE       usage pointer.
+               10  TIM-HANDLE-SEQNO       pic 9(9) comp-5 value 0.
+               10  TIM-HANDLE-IN-USE      pic x(1)      value 'N'.
+                   88  TIM-HANDLE-IS-IN-USE           value 'Y'.
+                   88  TIM-HANDLE-IS-FREE              value 'N'.
+               10  TIM-HANDLE-LAST-RC     pic s9(9) comp-5 value 0.
+               10  TIM-HANDLE-START-TS    pic x(26)     value spaces.
+               10  TIM-HANDLE-PAGE-COUNT  pic 9(7) comp-5 value 0.
+
+       01  TIM-HANDLE-FOUND-IDX           pic s9(4) comp-5 value 0.
+       01  TIM-HANDLE-NEXT-SEQNO          pic 9(9) comp-5 value 0.
+       01  TIM-HANDLE-REQ-JOBID           pic x(8)      value spaces.
