@@ -0,0 +1,22 @@
+      *>---------------------------------------------------------------*
+      *> TIMERR  -  Corrupted-handle forensic error report layout      *
+      *>                                                                *
+      *> Written whenever a call comes back rcFAILED against a handle  *
+      *> that does not match what we last stored for that slot, so the *
+      *> vendor can be told exactly what pointer state produced the    *
+      *> failure instead of just "TIM-RET-CODE = 1".  The pointer      *
+      *> itself is DISPLAYed to the console at detection time (its     *
+      *> bit pattern is not portable to move into an alphanumeric      *
+      *> field); this record carries the facts that are - which        *
+      *> session, which routine, and how it was found to be corrupt.   *
+      *>---------------------------------------------------------------*
+       01  TIM-ERROR-RECORD.
+           05  TER-TIMESTAMP              pic x(26).
+           05  filler                     pic x(1)   value space.
+           05  TER-ROUTINE                pic x(12).
+           05  filler                     pic x(1)   value space.
+           05  TER-HANDLE-SEQNO           pic 9(9).
+           05  filler                     pic x(1)   value space.
+           05  TER-RET-CODE               pic -9(9).
+           05  filler                     pic x(1)   value space.
+           05  TER-NOTE                   pic x(56).
