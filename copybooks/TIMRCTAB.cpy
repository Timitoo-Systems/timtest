@@ -0,0 +1,16 @@
+      *>---------------------------------------------------------------*
+      *> TIMRCTAB  -  Return-code lookup table layout                  *
+      *>                                                                *
+      *> Populated at start-up by TIMRCMSG (see timrcmsg.cob) so every *
+      *> CALL site can turn a bare TIM-RET-CODE into operator-readable *
+      *> text instead of a number the on-call has to look up by hand.  *
+      *>---------------------------------------------------------------*
+       78  TIM-RC-TABLE-SIZE              value 8.
+
+       01  TIM-RC-TABLE.
+           05  TIM-RC-ENTRY OCCURS 8 TIMES
+                                INDEXED BY TIM-RC-IDX.
+               10  TIM-RC-CODE            pic s9(9) comp-5.
+               10  TIM-RC-TEXT            pic x(40).
+
+       01  TIM-RC-MSG                     pic x(40).
