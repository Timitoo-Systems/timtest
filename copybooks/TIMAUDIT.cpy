@@ -0,0 +1,21 @@
+      *>---------------------------------------------------------------*
+      *> TIMAUDIT  -  Call-audit log record layout                     *
+      *>                                                                *
+      *> One line per static/dynamic CALL made against the AFP         *
+      *> library: when it ran, which routine, what was passed, and     *
+      *> what came back.  Written to AUDITLOG (see FILE-CONTROL in     *
+      *> tst_timcob.cob) so a vendor library regression leaves a       *
+      *> permanent trail instead of scrolling off the batch console.   *
+      *>---------------------------------------------------------------*
+       01  TIM-AUDIT-RECORD.
+           05  TAU-TIMESTAMP              pic x(26).
+           05  filler                     pic x(1)   value space.
+           05  TAU-ROUTINE                pic x(12).
+           05  filler                     pic x(1)   value space.
+           05  TAU-PARMS                  pic x(60).
+           05  filler                     pic x(1)   value space.
+           05  TAU-RET-CODE               pic -9(9).
+           05  filler                     pic x(1)   value space.
+           05  TAU-ELAPSED-MS             pic z,zzz,zz9.
+           05  filler                     pic x(1)   value space.
+           05  TAU-RC-TEXT                pic x(40).
