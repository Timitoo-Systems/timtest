@@ -0,0 +1,20 @@
+      *>---------------------------------------------------------------*
+      *> TIMRSTRT  -  Checkpoint/restart record layout                 *
+      *>                                                                *
+      *> One entry per (run id, job id) recording the last AFP session *
+      *> handle and sequence number completed successfully, so a       *
+      *> re-run of a long print run can skip work that already went    *
+      *> out instead of reprinting statements from the beginning.       *
+      *> TRS-RUNID scopes a checkpoint to a single regression run (the  *
+      *> nightly job stream's run date by default - see TIM-RUN-ID in   *
+      *> tst_timcob.cob) so tomorrow night's run against the same       *
+      *> fixed job ids starts clean instead of finding every job        *
+      *> already marked complete by a run days or weeks in the past.    *
+      *>---------------------------------------------------------------*
+       01  TIM-RESTART-RECORD.
+           05  TRS-KEY.
+               10  TRS-RUNID                 pic x(8).
+               10  TRS-JOBID                 pic x(8).
+           05  TRS-HANDLE-SEQNO              pic 9(9).
+           05  TRS-LAST-WORK-SEQNO           pic 9(9) comp-5.
+           05  TRS-CHECKPOINT-TIMESTAMP      pic x(26).
