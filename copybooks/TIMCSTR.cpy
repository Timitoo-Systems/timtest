@@ -0,0 +1,18 @@
+      *>---------------------------------------------------------------*
+      *> TIMCSTR  -  General-purpose null-terminated C string buffer   *
+      *>                                                                *
+      *> Any CALL site that has to hand the AFP library a               *
+      *> null-terminated string moves its text to TIM-CSTR-SOURCE, sets *
+      *> TIM-CSTR-BUFLEN to the vendor's fixed buffer size for that     *
+      *> parameter (including the terminator byte), and performs        *
+      *> MAKE-CSTRING (see tst_timcob.cob).  This replaces one-off      *
+      *> z'...' literals and hand-rolled filler-plus-null-byte items    *
+      *> with a single reusable mechanism.  TIM-CSTR-MAX-LEN is the     *
+      *> defined maximum length any CALL site may rely on.              *
+      *>---------------------------------------------------------------*
+       78  TIM-CSTR-MAX-LEN               value 256.
+
+       01  TIM-CSTR-SOURCE                pic x(256)      value spaces.
+       01  TIM-CSTR-BUFFER                pic x(256)      value spaces.
+       01  TIM-CSTR-BUFLEN                pic s9(4) comp-5 value 8.
+       01  TIM-CSTR-SRC-LEN               pic s9(4) comp-5 value 0.
