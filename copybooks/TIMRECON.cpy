@@ -0,0 +1,20 @@
+      *>---------------------------------------------------------------*
+      *> TIMRECON  -  Print-job reconciliation record layout           *
+      *>                                                                *
+      *> One entry per (run id, job id) AFP session, so operations can  *
+      *> reconcile the page counts we told the AFP library to produce  *
+      *> against the print vendor's month-end invoice.  TRC-RUNID       *
+      *> scopes an entry to a single regression run (see TIM-RUN-ID in  *
+      *> tst_timcob.cob) the same way TRS-RUNID does for TIMRSTRT, so   *
+      *> tomorrow night's run against the same fixed job ids writes a   *
+      *> new entry instead of colliding with the key from a prior run. *
+      *>---------------------------------------------------------------*
+       01  TIM-RECON-RECORD.
+           05  TRC-KEY.
+               10  TRC-RUNID              pic x(8).
+               10  TRC-JOBID              pic x(8).
+           05  TRC-HANDLE-SEQNO           pic 9(9).
+           05  TRC-START-TIMESTAMP        pic x(26).
+           05  TRC-END-TIMESTAMP          pic x(26).
+           05  TRC-PAGE-COUNT             pic 9(7) comp-5.
+           05  TRC-FINAL-RET-CODE         pic s9(9) comp-5.
