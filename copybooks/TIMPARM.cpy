@@ -0,0 +1,24 @@
+      *>---------------------------------------------------------------*
+      *> TIMPARM  -  Shared AFP call-parameter layout                  *
+      *>                                                                *
+      *> Common working-storage for every program that drives the AFP  *
+      *> library (timapp under GnuCOBOL, mftest under Micro Focus).    *
+      *> Pulled out so both compilers agree on one set of pictures for *
+      *> the return code and call parameters instead of maintaining    *
+      *> two independent, drifting copies.                             *
+      *>                                                                *
+      *> TIM-RET-CODE is COMP-5 (native binary) rather than plain      *
+      *> BINARY/COMP so a value at or near the picture's digit limit   *
+      *> behaves identically on GnuCOBOL and Micro Focus - COMP-5 does *
+      *> not truncate to the PICTURE size the way ANSI BINARY does.    *
+      *>---------------------------------------------------------------*
+       01  rcOK                   pic s9(9) comp-5      value 0.
+       01  rcFAILED               pic s9(9) comp-5      value 1.
+
+       01  TIM-CPI                pic s9(9) comp-5      value 31415.
+       01  API-HANDLE             usage pointer.
+       01  TIM-RET-CODE           pic s9(9) comp-5      value 0.
+       01  TIM-X                  pic s9(9) comp-5      value 2.
+       01  TIM-DBL                comp-2                value 0.
+       01  TIM-STR                pic x(8)              value nulls.
+       01  TIM-TMP                pic s9(9) comp-5      value zero.
