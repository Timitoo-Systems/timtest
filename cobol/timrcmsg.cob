@@ -0,0 +1,71 @@
+       >>SOURCE FORMAT IS FREE
+
+identification division.
+program-id. TIMRCMSG.
+
+*>---------------------------------------------------------------*
+*> Timitoo Systems return-code-to-text lookup                    *
+*> Called by timapp and mftest so a bare TIM-RET-CODE integer    *
+*> never has to be looked up by hand in vendor documentation.    *
+*>---------------------------------------------------------------*
+
+environment division.
+
+configuration section.
+
+data division.
+
+working-storage section.
+
+copy "TIMRCTAB.cpy".
+
+01  TIM-RC-LOADED              pic x(1)    value 'N'.
+    88  TIM-RC-TABLE-IS-LOADED             value 'Y'.
+
+linkage section.
+
+01  LK-RET-CODE                pic s9(9) comp-5.
+01  LK-MESSAGE                 pic x(40).
+
+procedure division using
+      by value
+        LK-RET-CODE
+      by reference
+        LK-MESSAGE.
+
+*>---LOOKUP-RC-MESSAGE-----------------------------------------------*
+LOOKUP-RC-MESSAGE.
+     if not TIM-RC-TABLE-IS-LOADED
+         perform LOAD-RC-TABLE
+     end-if
+
+     set TIM-RC-IDX to 1
+     search TIM-RC-ENTRY
+         at end
+             move "UNKNOWN RETURN CODE - SEE VENDOR MANUAL" to LK-MESSAGE
+         when TIM-RC-CODE (TIM-RC-IDX) = LK-RET-CODE
+             move TIM-RC-TEXT (TIM-RC-IDX) to LK-MESSAGE
+     end-search
+
+     goback.
+
+*>---LOAD-RC-TABLE---------------------------------------------------*
+LOAD-RC-TABLE.
+     move 0  to TIM-RC-CODE (1)
+     move "SUCCESSFUL CALL"                    to TIM-RC-TEXT (1)
+     move 1  to TIM-RC-CODE (2)
+     move "GENERAL FAILURE"                    to TIM-RC-TEXT (2)
+     move 2  to TIM-RC-CODE (3)
+     move "INVALID SESSION HANDLE"             to TIM-RC-TEXT (3)
+     move 3  to TIM-RC-CODE (4)
+     move "SESSION ALREADY ACTIVE"             to TIM-RC-TEXT (4)
+     move 4  to TIM-RC-CODE (5)
+     move "SESSION NOT ACTIVE"                 to TIM-RC-TEXT (5)
+     move 5  to TIM-RC-CODE (6)
+     move "PARAMETER OUT OF RANGE"             to TIM-RC-TEXT (6)
+     move 6  to TIM-RC-CODE (7)
+     move "STRING TRUNCATED"                   to TIM-RC-TEXT (7)
+     move 7  to TIM-RC-CODE (8)
+     move "RESOURCE NOT FOUND"                 to TIM-RC-TEXT (8)
+     move 'Y' to TIM-RC-LOADED
+     .
