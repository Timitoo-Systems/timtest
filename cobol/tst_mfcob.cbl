@@ -7,7 +7,15 @@
 
       *>---------------------------------------------------------------*
       *> Timitoo Systems Test for Microfocus Cobol                     *
-      *> UNTESTED CODE                                                 *
+      *>                                                                *
+      *> Mirrors the GnuCOBOL regression (cobol/tst_timcob.cob)         *
+      *> call-for-call - TEST0/1/3/4, TESTH1-3, TESTF1/2 and the        *
+      *> AFPBgnSession/AFPEndSession pair - so the AFP library can be   *
+      *> proven to behave identically under both compilers ahead of a   *
+      *> Micro Focus migration.  Kept to the plain call/return-code      *
+      *> checks the vendor library actually promises; timapp's own       *
+      *> print-production plumbing (audit log, handle pool, checkpoint/  *
+      *> restart, reconciliation) is out of scope here.                  *
       *>---------------------------------------------------------------*
        environment division.
 
@@ -18,34 +26,391 @@
        file section.
 
        working-storage section.
-       01  rcOK                   pic s9(8)  value 0.
-       01  rcFAILED               pic s9(8)  value 1.
-       01  API-HANDLE             usage pointer.
-       01  TIM-RET-CODE           pic s9(8)  comp-5       value 0.
+      *>---------------------------------------------------------------*
+      *> Shared AFP call-parameter layout - see copybooks/TIMPARM.cpy. *
+      *> Pulled out so mftest (Micro Focus) and timapp (GnuCOBOL)      *
+      *> agree on one set of pictures for the return code and call     *
+      *> parameters instead of maintaining two independent, drifting   *
+      *> copies (TIM-RET-CODE used to be PIC S9(8) COMP-5 here but     *
+      *> PIC S9(9) BINARY in timapp).                                  *
+      *>---------------------------------------------------------------*
+       copy "TIMPARM.cpy".
+
+      *>---------------------------------------------------------------*
+      *> General-purpose null-terminated C string buffer - see          *
+      *> copybooks/TIMCSTR.cpy and timapp's MAKE-CSTRING.  TEST3 and    *
+      *> TESTF2 build their by-content string parameter through          *
+      *> MF-MAKE-CSTRING below instead of a one-off z'...' literal, so   *
+      *> both compilers exercise the same buffer/truncation mechanism.   *
+      *>---------------------------------------------------------------*
+       copy "TIMCSTR.cpy".
+
+       01  TIM-BGN-COUNT          pic s9(8)  comp-5       value 0.
+       01  TIM-END-COUNT          pic s9(8)  comp-5       value 0.
+       01  TIM-SESSION-SW         pic x(1)                value 'N'.
+           88  TIM-SESSION-COUNTS-MATCH                   value 'N'.
+           88  TIM-SESSION-COUNTS-MISMATCH                value 'Y'.
+
+       01  TIM-RC-TEXT             pic x(40)               value spaces.
 
-       01  TIM-CPI                pic s9(9)  value 31415.
-       01  TIM-X                  pic s9(9)  binary       value 2.
-       01  TIM-DBL                comp-2  value 0.
-       01  TIM-STR                pic x(8)    value nulls.
-       01  TIM-TMP                pic s9(9)   value zero.
+      *>---------------------------------------------------------------*
+      *> Dynamic call-convention fallback.  TIM-CALL-MODE is read from *
+      *> the TIM_CALL_MODE environment variable at start-up: 'S' (the  *
+      *> default) keeps the compiled-in static binding; 'D' resolves   *
+      *> TIM-PGM-NAME at run time instead, so a freshly-built AFP      *
+      *> library can be smoke-tested through AFPBgnSession without     *
+      *> relinking mftest itself.                                       *
+      *>---------------------------------------------------------------*
+       01  TIM-CALL-MODE           pic x(1)    value 'S'.
+           88  TIM-CALL-IS-STATIC              value 'S'.
+           88  TIM-CALL-IS-DYNAMIC             value 'D'.
+       01  TIM-PGM-NAME            pic x(13)   value spaces.
+
+      *>---------------------------------------------------------------*
+      *> Full parity suite - mirrors timapp's PASS/FAIL automation      *
+      *> (TIM-TEST-NAME/TIM-EXPECTED-VALUE/MF-CHECK-RESULT below) so     *
+      *> every TEST1/TEST3/TEST4/TESTH2/TESTH3/TESTF1/TESTF2 call gets    *
+      *> the same go/no-go treatment AFPBgnSession already had.           *
+      *>---------------------------------------------------------------*
+       01  TIM-TEST-NAME           pic x(8)    value spaces.
+       01  TIM-EXPECTED-VALUE      pic s9(9)   comp-5      value 0.
+       01  TIM-PASS-COUNT          pic s9(9)   comp-5      value 0.
+       01  TIM-FAIL-COUNT          pic s9(9)   comp-5      value 0.
+       01  TIM-OVERALL-RC          pic s9(9)   comp-5      value 0.
 
        procedure division.
 
 *>---- AFPBgnSession --------------------------------------------*
        move rcFAILED to TIM-RET-CODE.
        move null to API-HANDLE.
-       
+
+       accept TIM-CALL-MODE from environment "TIM_CALL_MODE"
+           on exception
+               move 'S' to TIM-CALL-MODE
+       end-accept.
+       if TIM-CALL-MODE not = 'S' and TIM-CALL-MODE not = 'D'
+           move 'S' to TIM-CALL-MODE
+       end-if.
+
        display 'TIM-RET-CODE (before): ' TIM-RET-CODE upon console end-display.
        display 'API-HANDLE   (before): ' API-HANDLE upon console end-display.
-       call static "AFPBgnSession" using
-            by reference
-              API-HANDLE
-            returning
-              TIM-RET-CODE
-       end-call.
+       if TIM-CALL-IS-DYNAMIC
+           move 'AFPBgnSession' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by reference
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "AFPBgnSession" using
+                by reference
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
 
        display 'TIM-RET-CODE (after): ' TIM-RET-CODE upon console end-display.
        display 'API-HANDLE   (after): ' API-HANDLE upon console end-display.
 
+       call static "TIMRCMSG" using
+            by value
+              TIM-RET-CODE
+            by reference
+              TIM-RC-TEXT
+       end-call.
+       display 'TIM-RET-CODE MEANING: ' TIM-RC-TEXT upon console end-display.
+
+       if TIM-RET-CODE = rcOK
+           add 1 to TIM-BGN-COUNT
+       end-if.
+
+*>---- AFPEndSession ----------------------------------------------*
+*> Release the session handle AFPBgnSession just returned so the    *
+*> AFP library does not carry a leaked session into the next run.   *
+       if TIM-RET-CODE = rcOK
+           if TIM-CALL-IS-DYNAMIC
+               move 'AFPEndSession' to TIM-PGM-NAME
+               call TIM-PGM-NAME using
+                    by value
+                      API-HANDLE
+                    returning
+                      TIM-RET-CODE
+               end-call
+           else
+               call static "AFPEndSession" using
+                    by value
+                      API-HANDLE
+                    returning
+                      TIM-RET-CODE
+               end-call
+           end-if
+
+           display 'TIM-RET-CODE (endsession): ' TIM-RET-CODE upon console end-display
+
+           call static "TIMRCMSG" using
+                by value
+                  TIM-RET-CODE
+                by reference
+                  TIM-RC-TEXT
+           end-call
+           display 'TIM-RET-CODE MEANING: ' TIM-RC-TEXT upon console end-display
+
+           if TIM-RET-CODE = rcOK
+               add 1 to TIM-END-COUNT
+           end-if
+       end-if.
+
+       if TIM-BGN-COUNT not = TIM-END-COUNT
+           set TIM-SESSION-COUNTS-MISMATCH to true
+       end-if.
+
+       display 'Sessions begun : ' TIM-BGN-COUNT upon console end-display.
+       display 'Sessions ended : ' TIM-END-COUNT upon console end-display.
+
+       if TIM-SESSION-COUNTS-MISMATCH
+           display '*** SESSION LEAK: begin/end count mismatch ***' upon console end-display
+           move rcFAILED to TIM-RET-CODE
+       end-if.
+
+       move 'BGNSESS' to TIM-TEST-NAME.
+       move rcOK to TIM-EXPECTED-VALUE.
+       move rcOK to TIM-RET-CODE.
+       if TIM-BGN-COUNT = 0 or TIM-SESSION-COUNTS-MISMATCH
+           move rcFAILED to TIM-RET-CODE
+       end-if.
+       perform MF-CHECK-RESULT.
+
+*>---- TEST1 -------------------------------------------------------*
+       compute TIM-TMP = TIM-CPI * TIM-X end-compute.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TEST1' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by value
+                  TIM-X
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TEST1" using
+                by value
+                  TIM-X
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TEST1 returned=' TIM-RET-CODE upon console end-display.
+       move 'TEST1' to TIM-TEST-NAME.
+       move TIM-TMP to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+*>---- TEST3 -------------------------------------------------------*
+       move 'lorem' to TIM-CSTR-SOURCE.
+       move 8 to TIM-CSTR-BUFLEN.
+       perform MF-MAKE-CSTRING.
+       move TIM-CSTR-BUFFER (1:8) to TIM-STR.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TEST3' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by content
+                  TIM-STR
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TEST3" using
+                by content
+                  TIM-STR
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TEST3 returned=' TIM-RET-CODE upon console end-display.
+       move 'TEST3' to TIM-TEST-NAME.
+       move 5 to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+*>---- TEST4 -------------------------------------------------------*
+       move 3.1415 to TIM-DBL.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TEST4' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                value
+                  TIM-DBL
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TEST4" using
+                value
+                  TIM-DBL
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TEST4 returned=' TIM-RET-CODE upon console end-display.
+       move 'TEST4' to TIM-TEST-NAME.
+       move 314 to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+*>---- TESTH2 / TESTH3 ----------------------------------------------*
+       move null to API-HANDLE.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TESTH2' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by reference
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TESTH2" using
+                by reference
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TESTH2 API-HANDLE=' API-HANDLE upon console end-display.
+       move 'TESTH2' to TIM-TEST-NAME.
+       move rcOK to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TESTH3' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by value
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TESTH3" using
+                by value
+                  API-HANDLE
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TESTH3 returned=' TIM-RET-CODE upon console end-display.
+       move 'TESTH3' to TIM-TEST-NAME.
+       move rcOK to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+*>---- TESTF1 -------------------------------------------------------*
+       if TIM-CALL-IS-DYNAMIC
+           move 'TESTF1' to TIM-PGM-NAME
+           call TIM-PGM-NAME
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TESTF1"
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TESTF1 returned=' TIM-RET-CODE upon console end-display.
+       move 'TESTF1' to TIM-TEST-NAME.
+       move rcOK to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+*>---- TESTF2 -------------------------------------------------------*
+       move 'lorem' to TIM-CSTR-SOURCE.
+       move 8 to TIM-CSTR-BUFLEN.
+       perform MF-MAKE-CSTRING.
+       move TIM-CSTR-BUFFER (1:8) to TIM-STR.
+
+       if TIM-CALL-IS-DYNAMIC
+           move 'TESTF2' to TIM-PGM-NAME
+           call TIM-PGM-NAME using
+                by content
+                  TIM-STR
+                returning
+                  TIM-RET-CODE
+           end-call
+       else
+           call static "TESTF2" using
+                by content
+                  TIM-STR
+                returning
+                  TIM-RET-CODE
+           end-call
+       end-if.
+
+       display 'TESTF2 returned=' TIM-RET-CODE upon console end-display.
+       move 'TESTF2' to TIM-TEST-NAME.
+       move rcOK to TIM-EXPECTED-VALUE.
+       perform MF-CHECK-RESULT.
+
+       display ' ' upon console end-display.
+       display 'Tests passed  : ' TIM-PASS-COUNT upon console end-display.
+       display 'Tests failed  : ' TIM-FAIL-COUNT upon console end-display.
+       if TIM-OVERALL-RC = 0
+           display 'OVERALL RESULT: PASS' upon console end-display
+       else
+           display 'OVERALL RESULT: FAIL' upon console end-display
+       end-if.
+       move TIM-OVERALL-RC to return-code.
+
 *>---------------------------------------------------------------*
        stop run.
+
+*>---- MF-CHECK-RESULT -----------------------------------------------*
+*> Compares TIM-RET-CODE against TIM-EXPECTED-VALUE and produces a     *
+*> single PASS/FAIL line, the same go/no-go check timapp's             *
+*> CHECK-RESULT makes, so both compilers are held to one standard.      *
+*> TIM-TEST-NAME must already be set by the caller.                     *
+*>---------------------------------------------------------------------*
+       MF-CHECK-RESULT.
+           call static "TIMRCMSG" using
+                by value
+                  TIM-RET-CODE
+                by reference
+                  TIM-RC-TEXT
+           end-call
+
+           if TIM-RET-CODE = TIM-EXPECTED-VALUE
+               add 1 to TIM-PASS-COUNT
+               display TIM-TEST-NAME ' PASS  returned=' TIM-RET-CODE
+                       ' (' TIM-RC-TEXT ')' upon console end-display
+           else
+               add 1 to TIM-FAIL-COUNT
+               move 1 to TIM-OVERALL-RC
+               display TIM-TEST-NAME ' FAIL  returned=' TIM-RET-CODE
+                       ' (' TIM-RC-TEXT ') expected=' TIM-EXPECTED-VALUE
+                       upon console end-display
+           end-if
+           .
+
+*>---- MF-MAKE-CSTRING -------------------------------------------------*
+*> Builds a null-terminated string in TIM-CSTR-BUFFER from                *
+*> TIM-CSTR-SOURCE, trimmed to fit within TIM-CSTR-BUFLEN bytes           *
+*> (terminator included) - same mechanism as timapp's MAKE-CSTRING        *
+*> (copybooks/TIMCSTR.cpy), kept as its own paragraph here since mftest   *
+*> and timapp are separate programs under separate compilers.             *
+*>---------------------------------------------------------------------*
+       MF-MAKE-CSTRING.
+           move spaces to TIM-CSTR-BUFFER
+           move function length(function trim(TIM-CSTR-SOURCE, trailing)) to TIM-CSTR-SRC-LEN
+           if TIM-CSTR-SRC-LEN > TIM-CSTR-BUFLEN - 1
+               compute TIM-CSTR-SRC-LEN = TIM-CSTR-BUFLEN - 1
+           end-if
+           if TIM-CSTR-SRC-LEN > 0
+               move TIM-CSTR-SOURCE (1:TIM-CSTR-SRC-LEN)
+                 to TIM-CSTR-BUFFER (1:TIM-CSTR-SRC-LEN)
+           end-if
+           compute TIM-CSTR-SRC-LEN = TIM-CSTR-SRC-LEN + 1
+           move x"00" to TIM-CSTR-BUFFER (TIM-CSTR-SRC-LEN:1)
+           .
