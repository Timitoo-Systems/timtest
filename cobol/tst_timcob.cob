@@ -20,217 +20,1098 @@ configuration section.
 *>      call-convention 8 is static.                             *
 *>---------------------------------------------------------------*
 special-names.
-       
+
+input-output section.
+
+file-control.
+*>---------------------------------------------------------------*
+*> Persistent call-audit trail - one line per static CALL so a    *
+*> vendor library regression leaves a trail instead of scrolling  *
+*> off the batch console.  AUDITLOG is a logical name; the batch   *
+*> job stream binds it to the day's audit data set (see JCL).      *
+*>---------------------------------------------------------------*
+     select AUDIT-FILE assign to "AUDITLOG"
+         organization is line sequential.
+
+*>---------------------------------------------------------------*
+*> Corrupted-handle forensic error report - one entry each time a  *
+*> call fails against a handle that does not match what was last   *
+*> stored for its session, so a vendor incident is backed by a      *
+*> real diagnostic record instead of a console PASS/FAIL line.      *
+*>---------------------------------------------------------------*
+     select ERROR-FILE assign to "TIMERR"
+         organization is line sequential.
+
+*>---------------------------------------------------------------*
+*> Print-job reconciliation file - one entry per AFP session      *
+*> (job id, handle, start/end timestamp, page count, final        *
+*> return code), written as sessions open and close, so            *
+*> operations can reconcile pages produced against the print       *
+*> vendor's month-end invoice.                                      *
+*>---------------------------------------------------------------*
+     select RECON-FILE assign to "TIMRECON"
+         organization is indexed
+         access mode is dynamic
+         record key is TRC-KEY
+         file status is TIM-RECON-STATUS.
+
+*>---------------------------------------------------------------*
+*> Checkpoint/restart file - one entry per job id recording the    *
+*> last AFP session handle and unit-of-work sequence number         *
+*> completed successfully, so a re-run of a long print job stream   *
+*> can skip sessions that already went out (see CHECK-RESTART /      *
+*> WRITE-RESTART-RECORD below) instead of starting over from the     *
+*> first TESTH2-style session open.                                  *
+*>---------------------------------------------------------------*
+     select RESTART-FILE assign to "TIMRSTRT"
+         organization is indexed
+         access mode is dynamic
+         record key is TRS-KEY
+         file status is TIM-RESTART-STATUS.
+
 data division.
 
 file section.
-      
+
+fd  AUDIT-FILE.
+copy "TIMAUDIT.cpy".
+
+fd  ERROR-FILE.
+copy "TIMERR.cpy".
+
+fd  RECON-FILE.
+copy "TIMRECON.cpy".
+
+fd  RESTART-FILE.
+copy "TIMRSTRT.cpy".
+
 working-storage section.
 
-01  rcOK                   PIC S9(9)  value 0.
-01  rcFAILED               PIC S9(9)  value 1.
-01  TIM-CPI                PIC S9(9)  value 31415.
-01  API-HANDLE             USAGE POINTER.
-01  TIM-RET-CODE           PIC S9(9)  binary       value 0.
-01  TIM-X                  PIC S9(9)  binary       value 2.
-01  TIM-DBL                COMP-2  value 0.
-01  TIM-STR                PIC X(8)    value nulls.
-01  TIM-TMP                PIC S9(9)   value zero.
+*>---------------------------------------------------------------*
+*> Shared AFP call-parameter layout - see copybooks/TIMPARM.cpy. *
+*> Pulled out so timapp (GnuCOBOL) and mftest (Micro Focus) agree *
+*> on one set of pictures for the return code and call             *
+*> parameters instead of maintaining two independent, drifting     *
+*> copies.                                                          *
+*>---------------------------------------------------------------*
+copy "TIMPARM.cpy".
+
 01 str.
      03 str-text    pic x(10).
      03 filler      pic x  value x"00".
 *>- Null terminate string for C function
 
+*>---------------------------------------------------------------*
+*> PASS/FAIL automation - see CHECK-RESULT / PRINT-SUMMARY below. *
+*> Every test sets TIM-TEST-NAME and TIM-EXPECTED-VALUE then       *
+*> performs CHECK-RESULT instead of leaving the comparison to      *
+*> whoever is reading the console log.                             *
+*>---------------------------------------------------------------*
+01  TIM-TEST-NAME          PIC X(8)    value spaces.
+01  TIM-EXPECTED-VALUE     PIC S9(9)   binary       value 0.
+01  TIM-PASS-COUNT         PIC S9(9)   comp-5       value 0.
+01  TIM-FAIL-COUNT         PIC S9(9)   comp-5       value 0.
+01  TIM-OVERALL-RC         PIC S9(9)   binary       value 0.
+
+*>---------------------------------------------------------------*
+*> Text describing the parameters passed on the CALL just made,   *
+*> set immediately before LOG-AUDIT is performed.                 *
+*>---------------------------------------------------------------*
+01  TIM-CALL-PARMS         PIC X(60)   value spaces.
+01  TIM-NUM-TEXT            PIC -(9)9  value 0.
+
+*>---------------------------------------------------------------*
+*> Corrupted-handle forensic report fields - set by the caller     *
+*> immediately before PERFORM WRITE-ERROR-REPORT, same pattern as   *
+*> TIM-CALL-PARMS above LOG-AUDIT.  TIM-ERR-NEXT-SEQNO is TESTH1's   *
+*> own sequence generator - TESTH1 exercises a bare handle outside   *
+*> the pool entirely, so it must not draw from TIM-HANDLE-NEXT-SEQNO *
+*> (copybooks/TIMHANDL.cpy), which would otherwise skip a number     *
+*> ahead of JOB0001's real pooled session and leave TIMRECON/TIMRSTRT*
+*> stamped with handle-seqno 2 for what is actually the first one.   *
+*>---------------------------------------------------------------*
+01  TIM-ERR-HANDLE-SEQNO    PIC 9(9)    comp-5  value 0.
+01  TIM-ERR-NEXT-SEQNO      PIC 9(9)    comp-5  value 0.
+01  TIM-ERR-NOTE            PIC X(56)   value spaces.
+
+*>---------------------------------------------------------------*
+*> Rounding control for COMP-2-to-integer conversion (TEST4).     *
+*> Real invoice amounts must be rounded to the cent before they   *
+*> are scaled and truncated by the AFP library, or the fraction   *
+*> of a cent the library drops on its own truncation becomes a    *
+*> silent shortfall an auditor will flag.  TIM-DBL-ADJ is the      *
+*> amount actually passed to the library once APPLY-ROUNDING has   *
+*> resolved it under the selected mode.                            *
+*>---------------------------------------------------------------*
+01  TIM-ROUND-MODE          PIC X(1)    value 'T'.
+    88  TIM-ROUND-IS-TRUNCATE            value 'T'.
+    88  TIM-ROUND-IS-HALFUP              value 'R'.
+01  TIM-DBL-ADJ             COMP-2       value 0.
+
+*>---------------------------------------------------------------*
+*> Dynamic call-convention fallback (TEST0).  TIM-CALL-MODE is read  *
+*> from the TIM-CALL-MODE environment variable at start-up: 'S'      *
+*> (the default) keeps the compiled-in CALL STATIC binding; 'D'      *
+*> resolves TIM-PGM-NAME at run time instead, so a freshly-built AFP *
+*> library can be smoke-tested through TEST0 without relinking       *
+*> timapp itself.                                                    *
+*>---------------------------------------------------------------*
+01  TIM-CALL-MODE           PIC X(1)    value 'S'.
+    88  TIM-CALL-IS-STATIC              value 'S'.
+    88  TIM-CALL-IS-DYNAMIC             value 'D'.
+01  TIM-PGM-NAME             PIC X(8)    value spaces.
+
+*>---------------------------------------------------------------*
+*> General-purpose null-terminated C string buffer (TEST3/TESTF2). *
+*>---------------------------------------------------------------*
+copy "TIMCSTR.cpy".
+
+*>---------------------------------------------------------------*
+*> Concurrent session handle pool (TESTH2/TESTH3).  A single       *
+*> API-HANDLE working-storage item cannot hold more than one       *
+*> session at a time, so a second job's TESTH2 call would silently *
+*> clobber the first job's handle.  TIM-HANDLE-POOL keeps each      *
+*> job's handle in its own slot so several sessions stay open       *
+*> concurrently.                                                    *
+*>---------------------------------------------------------------*
+copy "TIMHANDL.cpy".
+
+*>---------------------------------------------------------------*
+*> Print-job reconciliation file status (RELEASE-HANDLE below).   *
+*>---------------------------------------------------------------*
+01  TIM-RECON-STATUS        PIC X(2)    value '00'.
+
+*>---------------------------------------------------------------*
+*> Checkpoint/restart file status and completed/not-completed      *
+*> switch (CHECK-RESTART below).  TIM-RUN-ID scopes a checkpoint    *
+*> to one regression run so the fixed JOB0001/JOB0002 test ids       *
+*> don't stay "complete" forever once the nightly job stream         *
+*> (jcl/AFPNIGHT.jcl) runs them night after night - it defaults to    *
+*> today's date and can be pinned to a specific value with the        *
+*> TIM_RUN_ID environment variable to resume a run that died          *
+*> partway through the same calendar day.                             *
+*>---------------------------------------------------------------*
+01  TIM-RESTART-STATUS      PIC X(2)    value '00'.
+01  TIM-RESTART-SW          PIC X(1)    value 'N'.
+    88  TIM-RESTART-IS-COMPLETE           value 'Y'.
+    88  TIM-RESTART-NOT-COMPLETE          value 'N'.
+01  TIM-RUN-ID               PIC X(8)    value spaces.
+
+*>---------------------------------------------------------------*
+*> Call-timing instrumentation.  START-CALL-TIMER/STOP-CALL-TIMER  *
+*> bracket each static/dynamic CALL against the AFP library so       *
+*> LOG-AUDIT can record real elapsed milliseconds instead of a        *
+*> hardcoded zero, and so a call that has crept past                  *
+*> TIM-SLA-THRESHOLD-MS is flagged on the console before a slow        *
+*> AFP library turns into a missed batch window.  TIM-SLA-THRESHOLD-   *
+*> MS is read from the TIM_SLA_MS environment variable at start-up,    *
+*> defaulting to 500ms when it is not set.                              *
+*>---------------------------------------------------------------*
+01  TIM-CALL-START           PIC 9(8)         value 0.
+01  TIM-CALL-END             PIC 9(8)         value 0.
+01  TIM-ELAPSED-MS           PIC 9(9) comp-5  value 0.
+01  TIM-SLA-THRESHOLD-MS     PIC 9(9) comp-5  value 500.
+01  TIM-SLA-THRESHOLD-TEXT   PIC X(9)         value spaces.
+
 procedure division.
 
+*>---------------------------------------------------------------*
+*> Open the audit trail before the first CALL and hold it open    *
+*> for the whole regression run.                                  *
+*>---------------------------------------------------------------*
+ open extend AUDIT-FILE.
+ open extend ERROR-FILE.
+
+ open i-o RECON-FILE.
+ if TIM-RECON-STATUS not = '00'
+     display '*** ERROR OPENING TIMRECON - FILE STATUS=' TIM-RECON-STATUS
+             ' - reconciliation records will not be written ***' end-display
+     move 1 to TIM-OVERALL-RC
+ end-if.
+
+ open i-o RESTART-FILE.
+ if TIM-RESTART-STATUS not = '00'
+     display '*** ERROR OPENING TIMRSTRT - FILE STATUS=' TIM-RESTART-STATUS
+             ' - checkpoint/restart will not be honored ***' end-display
+     move 1 to TIM-OVERALL-RC
+ end-if.
+
+ accept TIM-CALL-MODE from environment "TIM_CALL_MODE"
+     on exception
+         move 'S' to TIM-CALL-MODE
+ end-accept.
+ if TIM-CALL-MODE not = 'S' and TIM-CALL-MODE not = 'D'
+     move 'S' to TIM-CALL-MODE
+ end-if.
+
+ accept TIM-SLA-THRESHOLD-TEXT from environment "TIM_SLA_MS"
+     on exception
+         move spaces to TIM-SLA-THRESHOLD-TEXT
+ end-accept.
+ if TIM-SLA-THRESHOLD-TEXT = spaces
+     move 500 to TIM-SLA-THRESHOLD-MS
+ else
+     move TIM-SLA-THRESHOLD-TEXT to TIM-SLA-THRESHOLD-MS
+ end-if.
+
+ accept TIM-RUN-ID from environment "TIM_RUN_ID"
+     on exception
+         accept TIM-RUN-ID from date yyyymmdd
+ end-accept.
+
 *>---TEST0------------------------------------------------------------*
- call static "TEST0"
-      returning
-        TIM-RET-CODE
- end-call.
- 
- display '--> TEST0' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' TIM-CPI end-display
- display ' ' end-display
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST0' to TIM-PGM-NAME
+     call TIM-PGM-NAME
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST0"
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'TEST0' to TIM-TEST-NAME.
+ if TIM-CALL-IS-DYNAMIC
+     move '(no parameters) dynamic call' to TIM-CALL-PARMS
+ else
+     move '(no parameters) static call' to TIM-CALL-PARMS
+ end-if.
+ perform LOG-AUDIT.
+ move TIM-CPI to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
 
 *>---TEST1------------------------------------------------------------*
  move 0 to TIM-RET-CODE.
  compute TIM-TMP = TIM-CPI * TIM-X end-compute
  
- call static "TEST1" using
-      by value
-        TIM-X
-      returning
-        TIM-RET-CODE
- end-call.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST1' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by value
+            TIM-X
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST1" using
+          by value
+            TIM-X
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
 
- display '--> TEST1' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' TIM-TMP end-display
- display ' ' end-display
+ move 'TEST1' to TIM-TEST-NAME.
+ move TIM-X to TIM-NUM-TEXT.
+ move spaces to TIM-CALL-PARMS.
+ string 'by value TIM-X=' TIM-NUM-TEXT delimited by size into TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move TIM-TMP to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
 
 *>---TEST3------------------------------------------------------------*
  move 0 to TIM-RET-CODE.
- move z'lorem' to TIM-STR.
- 
- call static "TEST3" using
-      by content
-        TIM-STR
-      returning
-        TIM-RET-CODE
- end-call.
- 
- display '--> TEST3' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' 5 end-display
- display ' ' end-display
-
-*> filler test
-move 'ABC' to str-text.
- call static "TEST3" using
-      by content
-        str
-      returning
-        TIM-RET-CODE
- end-call.
- 
- display '--> TEST3 using filler trick for null terminating strings' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' 10 end-display
- display ' ' end-display
+ move 'lorem' to TIM-CSTR-SOURCE.
+ move 8 to TIM-CSTR-BUFLEN.
+ perform MAKE-CSTRING.
+ move TIM-CSTR-BUFFER (1:8) to TIM-STR.
+
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST3' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by content
+            TIM-STR
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST3" using
+          by content
+            TIM-STR
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'TEST3' to TIM-TEST-NAME.
+ move spaces to TIM-CALL-PARMS.
+ string 'by content TIM-STR=' TIM-STR delimited by x"00" into TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move 5 to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
+
+*> filler test - same MAKE-CSTRING mechanism, a larger fixed buffer
+*> than TIM-STR's 8 bytes, and a source longer than that buffer, so
+*> this call site is the one that actually exercises MAKE-CSTRING's
+*> "trimmed to fit within TIM-CSTR-BUFLEN" truncation behavior: the
+*> 15-character source is cut to the 10 bytes str-text holds, plus
+*> the terminator at position 11.
+ move 'ABCDEFGHIJKLMNO' to TIM-CSTR-SOURCE.
+ move 11 to TIM-CSTR-BUFLEN.
+ perform MAKE-CSTRING.
+ move TIM-CSTR-BUFFER (1:11) to str.
+
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST3' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by content
+            str
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST3" using
+          by content
+            str
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'T3-FILL' to TIM-TEST-NAME.
+ move spaces to TIM-CALL-PARMS.
+ string 'by content str=' str-text delimited by x"00" into TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move 10 to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
 
 *>---TEST4------------------------------------------------------------*
  move 0 to TIM-RET-CODE.
- move 123.45 to TIM-DBL.
- 
- call static "TEST4" using
-      value
-        TIM-DBL
-      returning
-        TIM-RET-CODE
- end-call.
- 
- display '--> TEST4' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' 12345 end-display
- display ' ' end-display
+ set TIM-ROUND-IS-TRUNCATE to true.
+ move 42.99 to TIM-DBL.
+ perform APPLY-ROUNDING.
+
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST4' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST4" using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'TEST4' to TIM-TEST-NAME.
+ move '(value) TIM-DBL=42.99 mode=TRUNCATE' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move 4298 to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
  move 3.1415 to TIM-DBL.
- call static "TEST4" using
-      value
-        TIM-DBL
-      returning
-        TIM-RET-CODE
- end-call.
+ perform APPLY-ROUNDING.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST4' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST4" using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
 
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' 314 end-display
- display ' ' end-display
+ move 'TEST4B' to TIM-TEST-NAME.
+ move '(value) TIM-DBL=3.1415 mode=TRUNCATE' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move 314 to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
+
+*> Auditors care about the cent the AFP library's own truncation    *
+*> would otherwise drop - round-half-up before the call so a real   *
+*> invoice amount like 3.567 posts as 357 cents, not 356.
+ set TIM-ROUND-IS-HALFUP to true.
+ move 3.567 to TIM-DBL.
+ perform APPLY-ROUNDING.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TEST4' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TEST4" using
+          value
+            TIM-DBL-ADJ
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'TEST4C' to TIM-TEST-NAME.
+ move '(value) TIM-DBL=3.567 mode=ROUND-HALF-UP' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move 357 to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
+
+ set TIM-ROUND-IS-TRUNCATE to true.
 
  
 *>---TESTH1------------------------------------------------------------*
 move null to API-HANDLE.
 
- call static "TESTH1" using
-      by value
-        API-HANDLE
-      returning
-        TIM-RET-CODE
- end-call.
-
- display '--> TESTH1' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcOK end-display
- display ' ' end-display
- 
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TESTH1' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by value
+            API-HANDLE
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TESTH1" using
+          by value
+            API-HANDLE
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
+
+ move 'TESTH1' to TIM-TEST-NAME.
+ move '(value) API-HANDLE=null' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move rcOK to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
+
+add 1 to TIM-ERR-NEXT-SEQNO.
+move TIM-ERR-NEXT-SEQNO to TIM-ERR-HANDLE-SEQNO.
+
 set API-HANDLE up by 5.
 
- call static "TESTH1" using
-      by value
-        API-HANDLE
-      returning
-        TIM-RET-CODE
- end-call.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TESTH1' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by value
+            API-HANDLE
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TESTH1" using
+          by value
+            API-HANDLE
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
 
+ move 'TESTH1B' to TIM-TEST-NAME.
+ move '(value) API-HANDLE=corrupted +5' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move rcFAILED to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcFAILED end-display
- display ' ' end-display
+ if TIM-RET-CODE = rcFAILED
+     display 'TESTH1B CORRUPTED API-HANDLE=' API-HANDLE end-display
+     move 'HANDLE POINTER OFFSET +5 FROM VALID SESSION - REJECTED'
+       to TIM-ERR-NOTE
+     perform WRITE-ERROR-REPORT
+ end-if.
 
  
 *>---TESTH2------------------------------------------------------------*
-move null to API-HANDLE.
+*> Two job ids each get their own TESTH2 handle, and both stay open   *
+*> in the pool at once so a later step can prove the second job's     *
+*> TESTH2 call did not clobber the first job's session.  A job whose   *
+*> restart record already shows a completed session (TIM-RESTART-     *
+*> RECORD, checked by CHECK-RESTART) is skipped instead of reopening   *
+*> a session that already went out - a re-run of this job stream       *
+*> picks up only the work still outstanding.                           *
+ move 'JOB0001' to TIM-HANDLE-REQ-JOBID.
+ perform CHECK-RESTART.
+ if TIM-RESTART-IS-COMPLETE
+     move 'TESTH2' to TIM-TEST-NAME
+     move '(restart) jobid=JOB0001 already complete - skipped' to TIM-CALL-PARMS
+     move rcOK to TIM-RET-CODE
+     move 0 to TIM-ELAPSED-MS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ else
+     move null to API-HANDLE
+
+     perform START-CALL-TIMER
+     if TIM-CALL-IS-DYNAMIC
+         move 'TESTH2' to TIM-PGM-NAME
+         call TIM-PGM-NAME using
+              by reference
+                API-HANDLE
+              returning
+                TIM-RET-CODE
+         end-call
+     else
+         call static "TESTH2" using
+              by reference
+                API-HANDLE
+              returning
+                TIM-RET-CODE
+         end-call
+     end-if
+     perform STOP-CALL-TIMER
+
+     display 'API-HANDLE=' API-HANDLE end-display
+     perform ALLOC-HANDLE
+
+     move 'TESTH2' to TIM-TEST-NAME
+     move '(reference) API-HANDLE=null jobid=JOB0001' to TIM-CALL-PARMS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ end-if.
+
+ move 'JOB0002' to TIM-HANDLE-REQ-JOBID.
+ perform CHECK-RESTART.
+ if TIM-RESTART-IS-COMPLETE
+     move 'TESTH2B' to TIM-TEST-NAME
+     move '(restart) jobid=JOB0002 already complete - skipped' to TIM-CALL-PARMS
+     move rcOK to TIM-RET-CODE
+     move 0 to TIM-ELAPSED-MS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ else
+     move null to API-HANDLE
 
- call static "TESTH2" using
-      by reference
-        API-HANDLE
-      returning
-        TIM-RET-CODE
- end-call.
+     perform START-CALL-TIMER
+     if TIM-CALL-IS-DYNAMIC
+         move 'TESTH2' to TIM-PGM-NAME
+         call TIM-PGM-NAME using
+              by reference
+                API-HANDLE
+              returning
+                TIM-RET-CODE
+         end-call
+     else
+         call static "TESTH2" using
+              by reference
+                API-HANDLE
+              returning
+                TIM-RET-CODE
+         end-call
+     end-if
+     perform STOP-CALL-TIMER
 
- display '--> TESTH2' end-display
- display 'API-HANDLE=' API-HANDLE end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcOK end-display
- display ' ' end-display
+     display 'API-HANDLE=' API-HANDLE end-display
+     perform ALLOC-HANDLE
+
+     move 'TESTH2B' to TIM-TEST-NAME
+     move '(reference) API-HANDLE=null jobid=JOB0002' to TIM-CALL-PARMS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ end-if.
 
 
 *>---TESTH3------------------------------------------------------------*
-move null to API-HANDLE.
+*> Exercise TESTH3 against JOB0001's pooled handle first, then         *
+*> against JOB0002's - proving both sessions are still independently   *
+*> addressable instead of one having overwritten the other.  Each      *
+*> completed job checkpoints itself through WRITE-RESTART-RECORD       *
+*> right after its page is counted, so a later re-run's CHECK-RESTART   *
+*> sees it as already done.                                             *
+ move 'JOB0001' to TIM-HANDLE-REQ-JOBID.
+ perform CHECK-RESTART.
+ if TIM-RESTART-IS-COMPLETE
+     move 'TESTH3' to TIM-TEST-NAME
+     move '(restart) jobid=JOB0001 already complete - skipped' to TIM-CALL-PARMS
+     move rcOK to TIM-RET-CODE
+     move 0 to TIM-ELAPSED-MS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ else
+     perform FIND-HANDLE-BY-JOBID
+     if TIM-HANDLE-FOUND-IDX > 0
+         set API-HANDLE to TIM-HANDLE-VALUE (TIM-HANDLE-FOUND-IDX)
+
+         perform START-CALL-TIMER
+         if TIM-CALL-IS-DYNAMIC
+             move 'TESTH3' to TIM-PGM-NAME
+             call TIM-PGM-NAME using
+                 by value
+                   API-HANDLE
+                 returning
+                   TIM-RET-CODE
+             end-call
+         else
+             call static "TESTH3" using
+                 by value
+                   API-HANDLE
+                 returning
+                   TIM-RET-CODE
+             end-call
+         end-if
+         perform STOP-CALL-TIMER
+
+         move TIM-RET-CODE to TIM-HANDLE-LAST-RC (TIM-HANDLE-FOUND-IDX)
+
+         move 'TESTH3' to TIM-TEST-NAME
+         move '(value) API-HANDLE=from TESTH2 jobid=JOB0001' to TIM-CALL-PARMS
+         perform LOG-AUDIT
+         move rcOK to TIM-EXPECTED-VALUE
+         perform CHECK-RESULT
+         perform RECORD-PAGE-PRINTED
+         perform WRITE-RESTART-RECORD
+     else
+         move 'TESTH3' to TIM-TEST-NAME
+         move '(value) no active handle for jobid=JOB0001 - skipped' to TIM-CALL-PARMS
+         move rcFAILED to TIM-RET-CODE
+         move 0 to TIM-ELAPSED-MS
+         perform LOG-AUDIT
+         move rcOK to TIM-EXPECTED-VALUE
+         perform CHECK-RESULT
+     end-if
+ end-if.
+
+ move 'JOB0002' to TIM-HANDLE-REQ-JOBID.
+ perform CHECK-RESTART.
+ if TIM-RESTART-IS-COMPLETE
+     move 'TESTH3B' to TIM-TEST-NAME
+     move '(restart) jobid=JOB0002 already complete - skipped' to TIM-CALL-PARMS
+     move rcOK to TIM-RET-CODE
+     move 0 to TIM-ELAPSED-MS
+     perform LOG-AUDIT
+     move rcOK to TIM-EXPECTED-VALUE
+     perform CHECK-RESULT
+ else
+     perform FIND-HANDLE-BY-JOBID
+     if TIM-HANDLE-FOUND-IDX > 0
+         set API-HANDLE to TIM-HANDLE-VALUE (TIM-HANDLE-FOUND-IDX)
+
+         perform START-CALL-TIMER
+         if TIM-CALL-IS-DYNAMIC
+             move 'TESTH3' to TIM-PGM-NAME
+             call TIM-PGM-NAME using
+                 by value
+                   API-HANDLE
+                 returning
+                   TIM-RET-CODE
+             end-call
+         else
+             call static "TESTH3" using
+                 by value
+                   API-HANDLE
+                 returning
+                   TIM-RET-CODE
+             end-call
+         end-if
+         perform STOP-CALL-TIMER
+
+         move TIM-RET-CODE to TIM-HANDLE-LAST-RC (TIM-HANDLE-FOUND-IDX)
+
+         move 'TESTH3B' to TIM-TEST-NAME
+         move '(value) API-HANDLE=from TESTH2 jobid=JOB0002' to TIM-CALL-PARMS
+         perform LOG-AUDIT
+         move rcOK to TIM-EXPECTED-VALUE
+         perform CHECK-RESULT
+         perform RECORD-PAGE-PRINTED
+         perform WRITE-RESTART-RECORD
+     else
+         move 'TESTH3B' to TIM-TEST-NAME
+         move '(value) no active handle for jobid=JOB0002 - skipped' to TIM-CALL-PARMS
+         move rcFAILED to TIM-RET-CODE
+         move 0 to TIM-ELAPSED-MS
+         perform LOG-AUDIT
+         move rcOK to TIM-EXPECTED-VALUE
+         perform CHECK-RESULT
+     end-if
+ end-if.
+
+*> both jobs are done printing (or were already done on a prior run) - *
+*> free their pool slots so the slots can be reused                     *
+ move 'JOB0001' to TIM-HANDLE-REQ-JOBID.
+ perform RELEASE-HANDLE.
+ move 'JOB0002' to TIM-HANDLE-REQ-JOBID.
+ perform RELEASE-HANDLE.
 
-*> get handle
- call static "TESTH2" using
-      by reference
-        API-HANDLE
-      returning
-        TIM-RET-CODE
- end-call.
-
- call static "TESTH3" using
-     by value
-       API-HANDLE
-     returning
-       TIM-RET-CODE
- end-call.
-
- display '--> TESTH3' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcOK end-display
- display ' ' end-display
- 
 
 *>---TESTF1------------------------------------------------------------*
 
- call static "TESTF1"
-      returning
-        TIM-RET-CODE
- end-call.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TESTF1' to TIM-PGM-NAME
+     call TIM-PGM-NAME
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TESTF1"
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
 
- display '--> TESTF1' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcOK end-display
- display ' ' end-display
+ move 'TESTF1' to TIM-TEST-NAME.
+ move '(no parameters)' to TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move rcOK to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
 *>---TESTF2------------------------------------------------------------*
 
- move z'lorem' to TIM-STR.
- call static "TESTF2" using
-      by content
-        TIM-STR
-      returning
-        TIM-RET-CODE
- end-call.
+ move 'lorem' to TIM-CSTR-SOURCE.
+ move 8 to TIM-CSTR-BUFLEN.
+ perform MAKE-CSTRING.
+ move TIM-CSTR-BUFFER (1:8) to TIM-STR.
+ perform START-CALL-TIMER.
+ if TIM-CALL-IS-DYNAMIC
+     move 'TESTF2' to TIM-PGM-NAME
+     call TIM-PGM-NAME using
+          by content
+            TIM-STR
+          returning
+            TIM-RET-CODE
+     end-call
+ else
+     call static "TESTF2" using
+          by content
+            TIM-STR
+          returning
+            TIM-RET-CODE
+     end-call
+ end-if.
+ perform STOP-CALL-TIMER.
 
- display '--> TESTF2' end-display
- display 'Returned value=' TIM-RET-CODE end-display
- display 'Expected value=' rcOK end-display
- display ' ' end-display
+ move 'TESTF2' to TIM-TEST-NAME.
+ move spaces to TIM-CALL-PARMS.
+ string 'by content TIM-STR=' TIM-STR delimited by x"00" into TIM-CALL-PARMS.
+ perform LOG-AUDIT.
+ move rcOK to TIM-EXPECTED-VALUE.
+ perform CHECK-RESULT.
 
+ perform PRINT-SUMMARY.
+ close AUDIT-FILE.
+ close ERROR-FILE.
+ close RECON-FILE.
+ close RESTART-FILE.
+ move TIM-OVERALL-RC to return-code.
 
 *>---------------------------------------------------------------*
  stop run.
 
+*>---MAKE-CSTRING-------------------------------------------------------*
+*> Builds a null-terminated string in TIM-CSTR-BUFFER from               *
+*> TIM-CSTR-SOURCE, trimmed to fit within TIM-CSTR-BUFLEN bytes          *
+*> (terminator included).  One general mechanism instead of a            *
+*> one-off null-terminated literal or filler item at every CALL site     *
+*> that needs to hand the AFP library a C string.                        *
+*>-------------------------------------------------------------------------*
+ MAKE-CSTRING.
+     move spaces to TIM-CSTR-BUFFER
+     move function length(function trim(TIM-CSTR-SOURCE, trailing)) to TIM-CSTR-SRC-LEN
+     if TIM-CSTR-SRC-LEN > TIM-CSTR-BUFLEN - 1
+         compute TIM-CSTR-SRC-LEN = TIM-CSTR-BUFLEN - 1
+     end-if
+     if TIM-CSTR-SRC-LEN > 0
+         move TIM-CSTR-SOURCE (1:TIM-CSTR-SRC-LEN)
+           to TIM-CSTR-BUFFER (1:TIM-CSTR-SRC-LEN)
+     end-if
+     compute TIM-CSTR-SRC-LEN = TIM-CSTR-SRC-LEN + 1
+     move x"00" to TIM-CSTR-BUFFER (TIM-CSTR-SRC-LEN:1)
+     .
+
+*>---APPLY-ROUNDING-------------------------------------------------*
+*> Scales TIM-DBL to whole cents under the selected rounding mode    *
+*> and hands the result back as TIM-DBL-ADJ, the value actually       *
+*> passed on to the AFP library.  The AFP library's own contract for  *
+*> TEST4 is truncate(value * 100), so TIM-DBL-ADJ has to survive being *
+*> independently re-multiplied by 100 and truncated on the far side -  *
+*> TIM-TMP / 100 alone is not safe, since TIM-TMP cents like 4298 have *
+*> no exact COMP-2 binary representation (42.98 stores as              *
+*> ~42.97999999999999715...) and the library's own truncation would    *
+*> then recover 4297, one cent short of what we just computed.  Biasing*
+*> the double halfway into the next hundredth before dividing back      *
+*> guarantees the library's value * 100 lands strictly between TIM-TMP  *
+*> and TIM-TMP + 1 (comfortably outside any binary floating-point       *
+*> rounding slop), so its truncation always recovers TIM-TMP exactly.   *
+*>---------------------------------------------------------------*
+ APPLY-ROUNDING.
+     if TIM-ROUND-IS-HALFUP
+         compute TIM-TMP rounded = TIM-DBL * 100
+     else
+         compute TIM-TMP = TIM-DBL * 100
+     end-if
+     compute TIM-DBL-ADJ = (TIM-TMP + 0.5) / 100
+     .
+
+*>---START-CALL-TIMER---------------------------------------------------*
+*> Stamps TIM-CALL-START (hundredths of a second) immediately before a   *
+*> static/dynamic CALL against the AFP library.  Paired with              *
+*> STOP-CALL-TIMER around the CALL.                                        *
+*>---------------------------------------------------------------*
+ START-CALL-TIMER.
+     accept TIM-CALL-START from time
+     .
+
+*>---STOP-CALL-TIMER------------------------------------------------------*
+*> Stamps TIM-CALL-END and derives TIM-ELAPSED-MS from the hundredths-of-  *
+*> a-second span since START-CALL-TIMER, for LOG-AUDIT to record against   *
+*> this CALL.  Flags the console when a call has crept past                 *
+*> TIM-SLA-THRESHOLD-MS, so a performance regression in the AFP library     *
+*> shows up before it costs the batch window rather than after.             *
+*>---------------------------------------------------------------*
+ STOP-CALL-TIMER.
+     accept TIM-CALL-END from time
+     if TIM-CALL-END >= TIM-CALL-START
+         compute TIM-ELAPSED-MS = (TIM-CALL-END - TIM-CALL-START) * 10
+     else
+         move 0 to TIM-ELAPSED-MS
+     end-if
+     if TIM-ELAPSED-MS > TIM-SLA-THRESHOLD-MS
+         display '*** SLA WARNING: call took ' TIM-ELAPSED-MS
+                 'ms, threshold is ' TIM-SLA-THRESHOLD-MS 'ms ***'
+                 end-display
+     end-if
+     .
+
+*>---ALLOC-HANDLE-----------------------------------------------------*
+*> Reserves a free slot in TIM-HANDLE-POOL for TIM-HANDLE-REQ-JOBID     *
+*> and copies the current API-HANDLE into it.  Leaves               *
+*> TIM-HANDLE-FOUND-IDX pointing at the slot, or zero if the pool is    *
+*> full.                                                                *
+*>---------------------------------------------------------------*
+ ALLOC-HANDLE.
+     move 0 to TIM-HANDLE-FOUND-IDX
+     set TIM-HANDLE-IDX to 1
+     search TIM-HANDLE-ENTRY
+         at end
+             continue
+         when TIM-HANDLE-IS-FREE (TIM-HANDLE-IDX)
+             move TIM-HANDLE-IDX to TIM-HANDLE-FOUND-IDX
+     end-search
+
+     if TIM-HANDLE-FOUND-IDX = 0
+         display '*** HANDLE POOL FULL - cannot track jobid '
+                 TIM-HANDLE-REQ-JOBID end-display
+     else
+         add 1 to TIM-HANDLE-NEXT-SEQNO
+         move TIM-HANDLE-REQ-JOBID to TIM-HANDLE-JOBID (TIM-HANDLE-FOUND-IDX)
+         set TIM-HANDLE-VALUE (TIM-HANDLE-FOUND-IDX) to API-HANDLE
+         move TIM-HANDLE-NEXT-SEQNO to TIM-HANDLE-SEQNO (TIM-HANDLE-FOUND-IDX)
+         move TIM-RET-CODE to TIM-HANDLE-LAST-RC (TIM-HANDLE-FOUND-IDX)
+         move function current-date to TIM-HANDLE-START-TS (TIM-HANDLE-FOUND-IDX)
+         move 0 to TIM-HANDLE-PAGE-COUNT (TIM-HANDLE-FOUND-IDX)
+         set TIM-HANDLE-IS-IN-USE (TIM-HANDLE-FOUND-IDX) to true
+     end-if
+     .
+
+*>---RECORD-PAGE-PRINTED------------------------------------------------*
+*> Counts one page produced against TIM-HANDLE-REQ-JOBID's pooled        *
+*> session, so the reconciliation record RELEASE-HANDLE writes carries   *
+*> a real page count instead of a hardcoded zero.                        *
+*>---------------------------------------------------------------*
+ RECORD-PAGE-PRINTED.
+     perform FIND-HANDLE-BY-JOBID
+     if TIM-HANDLE-FOUND-IDX > 0
+         add 1 to TIM-HANDLE-PAGE-COUNT (TIM-HANDLE-FOUND-IDX)
+     end-if
+     .
+
+*>---FIND-HANDLE-BY-JOBID---------------------------------------------*
+*> Scans TIM-HANDLE-POOL for an in-use slot whose job id matches       *
+*> TIM-HANDLE-REQ-JOBID.  Leaves TIM-HANDLE-FOUND-IDX pointing at the   *
+*> slot, or zero if no active session is tracked for that job.          *
+*>---------------------------------------------------------------*
+ FIND-HANDLE-BY-JOBID.
+     move 0 to TIM-HANDLE-FOUND-IDX
+     set TIM-HANDLE-IDX to 1
+     search TIM-HANDLE-ENTRY
+         at end
+             continue
+         when TIM-HANDLE-IS-IN-USE (TIM-HANDLE-IDX)
+              and TIM-HANDLE-JOBID (TIM-HANDLE-IDX) = TIM-HANDLE-REQ-JOBID
+             move TIM-HANDLE-IDX to TIM-HANDLE-FOUND-IDX
+     end-search
+     .
+
+*>---RELEASE-HANDLE-----------------------------------------------------*
+*> Frees the pool slot belonging to TIM-HANDLE-REQ-JOBID once the job's  *
+*> AFP session is finished, so the slot can be reused by a later job.    *
+*>---------------------------------------------------------------*
+ RELEASE-HANDLE.
+     perform FIND-HANDLE-BY-JOBID
+     if TIM-HANDLE-FOUND-IDX > 0
+         perform WRITE-RECON-RECORD
+         move spaces to TIM-HANDLE-JOBID (TIM-HANDLE-FOUND-IDX)
+         set TIM-HANDLE-VALUE (TIM-HANDLE-FOUND-IDX) to null
+         set TIM-HANDLE-IS-FREE (TIM-HANDLE-FOUND-IDX) to true
+     end-if
+     .
+
+*>---WRITE-RECON-RECORD-------------------------------------------------*
+*> Writes one reconciliation entry for the session held in                *
+*> TIM-HANDLE-POOL (TIM-HANDLE-FOUND-IDX) - job id, handle sequence       *
+*> number, start/end timestamp, page count and final return code - so     *
+*> operations can tie pages produced back to the print vendor's month-end *
+*> invoice.  TIM-HANDLE-FOUND-IDX must already point at the session's      *
+*> slot; called from RELEASE-HANDLE just before the slot is freed.         *
+*>---------------------------------------------------------------*
+ WRITE-RECON-RECORD.
+     move spaces to TIM-RECON-RECORD
+     move TIM-RUN-ID to TRC-RUNID
+     move TIM-HANDLE-JOBID (TIM-HANDLE-FOUND-IDX) to TRC-JOBID
+     move TIM-HANDLE-SEQNO (TIM-HANDLE-FOUND-IDX) to TRC-HANDLE-SEQNO
+     move TIM-HANDLE-START-TS (TIM-HANDLE-FOUND-IDX) to TRC-START-TIMESTAMP
+     move function current-date to TRC-END-TIMESTAMP
+     move TIM-HANDLE-PAGE-COUNT (TIM-HANDLE-FOUND-IDX) to TRC-PAGE-COUNT
+     move TIM-HANDLE-LAST-RC (TIM-HANDLE-FOUND-IDX) to TRC-FINAL-RET-CODE
+     write TIM-RECON-RECORD
+         invalid key
+             rewrite TIM-RECON-RECORD
+     end-write
+     .
+
+*>---CHECK-RESTART--------------------------------------------------------*
+*> Looks up TIM-HANDLE-REQ-JOBID in the restart file and sets              *
+*> TIM-RESTART-IS-COMPLETE / TIM-RESTART-NOT-COMPLETE accordingly, so       *
+*> the caller can skip a unit of work a prior run already checkpointed      *
+*> instead of reprinting a statement that already went out.                 *
+*>---------------------------------------------------------------*
+ CHECK-RESTART.
+     move TIM-RUN-ID to TRS-RUNID
+     move TIM-HANDLE-REQ-JOBID to TRS-JOBID
+     read RESTART-FILE
+         invalid key
+             set TIM-RESTART-NOT-COMPLETE to true
+         not invalid key
+             set TIM-RESTART-IS-COMPLETE to true
+     end-read
+     .
+
+*>---WRITE-RESTART-RECORD---------------------------------------------------*
+*> Checkpoints the session held in TIM-HANDLE-POOL (TIM-HANDLE-FOUND-IDX)    *
+*> as complete - job id, handle sequence number, last work sequence number   *
+*> (the page count so far) and a checkpoint timestamp - so CHECK-RESTART      *
+*> recognizes this job as done on a later re-run.  TIM-HANDLE-FOUND-IDX       *
+*> must already point at the session's slot.                                  *
+*>---------------------------------------------------------------*
+ WRITE-RESTART-RECORD.
+     move spaces to TIM-RESTART-RECORD
+     move TIM-RUN-ID to TRS-RUNID
+     move TIM-HANDLE-JOBID (TIM-HANDLE-FOUND-IDX) to TRS-JOBID
+     move TIM-HANDLE-SEQNO (TIM-HANDLE-FOUND-IDX) to TRS-HANDLE-SEQNO
+     move TIM-HANDLE-PAGE-COUNT (TIM-HANDLE-FOUND-IDX) to TRS-LAST-WORK-SEQNO
+     move function current-date to TRS-CHECKPOINT-TIMESTAMP
+     write TIM-RESTART-RECORD
+         invalid key
+             rewrite TIM-RESTART-RECORD
+     end-write
+     .
+
+*>---LOG-AUDIT-----------------------------------------------------------*
+*> Appends one line to the audit trail for the CALL just made: when it   *
+*> ran, which routine, what was passed, and what came back.  TIM-TEST-   *
+*> NAME and TIM-CALL-PARMS must already be set by the caller.  The       *
+*> return code is translated to vendor-manual text through TIMRCMSG so   *
+*> the log line never leaves a bare integer for a reader to look up.     *
+*>-------------------------------------------------------------------------*
+ LOG-AUDIT.
+     move spaces to TIM-AUDIT-RECORD
+     move function current-date to TAU-TIMESTAMP
+     move TIM-TEST-NAME to TAU-ROUTINE
+     move TIM-CALL-PARMS to TAU-PARMS
+     move TIM-RET-CODE to TAU-RET-CODE
+     move TIM-ELAPSED-MS to TAU-ELAPSED-MS
+     call static "TIMRCMSG" using
+          by value
+            TIM-RET-CODE
+          by reference
+            TAU-RC-TEXT
+     end-call
+     write TIM-AUDIT-RECORD
+     .
+
+*>---WRITE-ERROR-REPORT---------------------------------------------------*
+*> Appends one forensic record to the corrupted-handle error report,       *
+*> naming which routine detected the failure, which tracked session        *
+*> seqno it happened against, and a plain-English note - so a vendor        *
+*> incident ticket can point at more than a bare return code.  TIM-TEST-    *
+*> NAME, TIM-ERR-HANDLE-SEQNO and TIM-ERR-NOTE must already be set by       *
+*> the caller.                                                              *
+*>---------------------------------------------------------------------------*
+ WRITE-ERROR-REPORT.
+     move spaces to TIM-ERROR-RECORD
+     move function current-date to TER-TIMESTAMP
+     move TIM-TEST-NAME to TER-ROUTINE
+     move TIM-ERR-HANDLE-SEQNO to TER-HANDLE-SEQNO
+     move TIM-RET-CODE to TER-RET-CODE
+     move TIM-ERR-NOTE to TER-NOTE
+     write TIM-ERROR-RECORD
+     .
+
+*>---CHECK-RESULT-------------------------------------------------------*
+*> Compares TIM-RET-CODE against TIM-EXPECTED-VALUE and produces a       *
+*> single PASS/FAIL line, so this is a real go/no-go gate instead of     *
+*> a "Returned value=/Expected value=" pair the operator has to eyeball. *
+*> TAU-RC-TEXT (filled by LOG-AUDIT's TIMRCMSG lookup) is echoed so a    *
+*> FAIL line names the vendor condition instead of a bare return code.   *
+*>-----------------------------------------------------------------------*
+ CHECK-RESULT.
+     if TIM-RET-CODE = TIM-EXPECTED-VALUE
+         add 1 to TIM-PASS-COUNT
+         display TIM-TEST-NAME ' PASS  returned=' TIM-RET-CODE
+                 ' (' TAU-RC-TEXT ')' end-display
+     else
+         add 1 to TIM-FAIL-COUNT
+         move 1 to TIM-OVERALL-RC
+         display TIM-TEST-NAME ' FAIL  returned=' TIM-RET-CODE
+                 ' (' TAU-RC-TEXT ') expected=' TIM-EXPECTED-VALUE
+                 end-display
+     end-if
+     .
+
+*>---PRINT-SUMMARY--------------------------------------------------*
+*> One overall go/no-go line for the nightly job stream ahead of     *
+*> the AFP print run.                                                *
+*>---------------------------------------------------------------*
+ PRINT-SUMMARY.
+     display ' ' end-display
+     display '---------------------------------------------------------------' end-display
+     display 'Tests passed  : ' TIM-PASS-COUNT end-display
+     display 'Tests failed  : ' TIM-FAIL-COUNT end-display
+     if TIM-OVERALL-RC = 0
+         display 'OVERALL RESULT: PASS' end-display
+     else
+         display 'OVERALL RESULT: FAIL' end-display
+     end-if
+     .
+
