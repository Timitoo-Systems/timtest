@@ -0,0 +1,32 @@
+//AFPVSAM  JOB (ACCTNO),'AFP VSAM SETUP',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* One-time (or layout-change) setup for the indexed files opened  *
+//* by TIMAPP - the reconciliation file (TIMRECON) and the           *
+//* checkpoint/restart file (TIMRSTRT).  Run this ahead of the       *
+//* first jcl/AFPNIGHT.jcl REGRESS step, and again whenever          *
+//* copybooks/TIMRECON.cpy or copybooks/TIMRSTRT.cpy's record        *
+//* layout changes, since RECORDSIZE/KEYS below have to match the    *
+//* copybook by hand.                                                *
+//*----------------------------------------------------------------*
+//DEFCLST  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(AFP.PROD.TIMRECON)    -
+         INDEXED                             -
+         KEYS(16 0)                          -
+         RECORDSIZE(85 85)                   -
+         FREESPACE(10 10)                    -
+         VOLUMES(SYSDA))                     -
+    DATA (NAME(AFP.PROD.TIMRECON.DATA))      -
+    INDEX (NAME(AFP.PROD.TIMRECON.INDEX))
+
+  DEFINE CLUSTER (NAME(AFP.PROD.TIMRSTRT)    -
+         INDEXED                             -
+         KEYS(16 0)                          -
+         RECORDSIZE(55 55)                   -
+         FREESPACE(10 10)                    -
+         VOLUMES(SYSDA))                     -
+    DATA (NAME(AFP.PROD.TIMRSTRT.DATA))      -
+    INDEX (NAME(AFP.PROD.TIMRSTRT.INDEX))
+/*
