@@ -0,0 +1,48 @@
+//AFPNIGHT JOB (ACCTNO),'AFP NIGHTLY PREFLT',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* AFP PRINT SUBSYSTEM - NIGHTLY REGRESSION PRE-FLIGHT             *
+//*                                                                  *
+//* Runs the full TEST0-TESTF2 GnuCOBOL regression (TIMAPP) and the  *
+//* Micro Focus parity suite (MFTEST) ahead of the nightly statement *
+//* print run.  Both programs set a non-zero return code if any      *
+//* test fails, and the PRINTRUN step below is COND'ed on both        *
+//* completing clean, so a broken AFP library link aborts here        *
+//* instead of silently taking down statement printing.               *
+//*                                                                    *
+//* TIMRECON/TIMRSTRT are VSAM KSDS clusters and must already exist -  *
+//* run jcl/AFPVSAM.jcl once (or again after a copybook layout change) *
+//* to DEFINE them before the first REGRESS step can OPEN them.        *
+//*----------------------------------------------------------------*
+//REGRESS  EXEC PGM=TIMAPP
+//STEPLIB  DD DSN=AFP.PROD.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=AFP.PROD.AUDITLOG,DISP=MOD,
+//            DCB=(RECFM=FB,LRECL=162),
+//            SPACE=(CYL,(5,5),RLSE)
+//TIMERR   DD DSN=AFP.PROD.TIMERR,DISP=MOD,
+//            DCB=(RECFM=FB,LRECL=117),
+//            SPACE=(CYL,(1,1),RLSE)
+//TIMRECON DD DSN=AFP.PROD.TIMRECON,DISP=SHR
+//TIMRSTRT DD DSN=AFP.PROD.TIMRSTRT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* Skip the Micro Focus parity check entirely if TIMAPP already     *
+//* failed - no point smoke-testing a second runtime against a       *
+//* library link we already know is bad.                              *
+//*----------------------------------------------------------------*
+//MFCHECK  EXEC PGM=MFTEST,COND=(0,NE,REGRESS)
+//STEPLIB  DD DSN=AFP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//* Nightly statement print production run.  Bypassed unless both    *
+//* the GnuCOBOL and Micro Focus regressions came back clean.         *
+//*----------------------------------------------------------------*
+//PRINTRUN EXEC PGM=AFPPRINT,
+//            COND=((0,NE,REGRESS),(0,NE,MFCHECK))
+//STEPLIB  DD DSN=AFP.PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
